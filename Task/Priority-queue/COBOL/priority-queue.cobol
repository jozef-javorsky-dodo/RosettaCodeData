@@ -1,6 +1,6 @@
        PROCESS NOSEQ,DS(S),AR(E),TEST(SO),CP(1047)
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PTYQTEST
+       PROGRAM-ID. PTYQTEST.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
       * UNCOMMENT WITH DEBUGGING CLAUSE FOR DEBUG LINES TO EXECUTE.
@@ -8,18 +8,59 @@
            Z-SYSTEM
       *        WITH DEBUGGING MODE
            .
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TASK-INPUT-FILE ASSIGN TO TASKIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RECOVERY-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TASK-INPUT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 48 CHARACTERS.
+       01  TASK-INPUT-RECORD.
+           05  TI-TASK-NAME      PIC  X(40).
+           05  TI-LINK-KEY       PIC S9(08).
+
+       FD  RECOVERY-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 56 CHARACTERS.
+       01  RECOVERY-RECORD.
+           05  RV-TASK-NAME      PIC  X(40).
+           05  RV-LINK-KEY       PIC S9(08).
+           05  RV-SEQ            PIC S9(08).
+
+       FD  AUDIT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AUDIT-RECORD.
+           05  AUD-TASK-NAME     PIC  X(40).
+           05  AUD-LINK-KEY      PIC S9(08).
+           05  FILLER            PIC  X(01) VALUE SPACE.
+           05  AUD-ACTION        PIC  X(04).
+           05  FILLER            PIC  X(01) VALUE SPACE.
+           05  AUD-TIMESTAMP     PIC  X(26).
+
        WORKING-STORAGE SECTION.
        01  PTYQ-PGMNAMES.
            05  PTYQPUSH          PIC  X(8) VALUE "PTYQPUSH".
            05  PTYQPOP           PIC  X(8) VALUE "PTYQPOP".
+           05  PTYQCKPT          PIC  X(8) VALUE "PTYQCKPT".
 
        01  TASK-PTR              POINTER.
 
        01  TOP-PTR               POINTER.
 
-       01  LINK-KEY              PIC S9(8) COMP-5.
+       01  LINK-KEY              COPY PTYQKEY.
 
        01  HEAP-PTR              POINTER VALUE NULL.
 
@@ -27,59 +68,118 @@
 
        01  POPPD-PTR             POINTER VALUE NULL.
 
+       01  PUSH-SEQ              PIC S9(8) COMP-5 VALUE 0.
+
+       01  REJECT-CTR            PIC S9(8) COMP-5 VALUE 0.
+
+       01  TASK-INPUT-EOF-SW     PIC X VALUE "N".
+           88  TASK-INPUT-EOF              VALUE "Y".
+
+       01  RECOVERY-EOF-SW       PIC X VALUE "N".
+           88  RECOVERY-EOF                VALUE "Y".
+
+       01  RESTART-SWITCH        PIC X VALUE "N".
+           88  RESTART-REQUESTED           VALUE "Y".
+
        LINKAGE SECTION.
        01  TASK.
            05  TASK-NODE.
                10  TASK-KEY      PIC S9(8) COMP-5.
+               10  TASK-SEQ      PIC S9(8) COMP-5.
                10  TASK-NEXT     POINTER.
                10  TASK-DOWN     POINTER.
            05  TASK-NAME         PIC  X(40).
 
        PROCEDURE DIVISION.
-           ALLOCATE TASK RETURNING TASK-PTR
-           MOVE "EAT SCONES."      TO TASK-NAME
-           MOVE +6 TO LINK-KEY
-           CALL PTYQPUSH USING TASK-PTR, LINK-KEY, HEAP-PTR, PUSHD-PTR
-           SET HEAP-PTR TO PUSHD-PTR
-
-           ALLOCATE TASK RETURNING TASK-PTR
-           MOVE "CLEAR DRAINS."    TO TASK-NAME
-           MOVE +3 TO LINK-KEY
-           CALL PTYQPUSH USING TASK-PTR, LINK-KEY, HEAP-PTR, PUSHD-PTR
-           SET HEAP-PTR TO PUSHD-PTR
-
-           ALLOCATE TASK RETURNING TASK-PTR
-           MOVE "FEED CAT."        TO TASK-NAME
-           MOVE +4 TO LINK-KEY
-           CALL PTYQPUSH USING TASK-PTR, LINK-KEY, HEAP-PTR, PUSHD-PTR
-           SET HEAP-PTR TO PUSHD-PTR
-
-           ALLOCATE TASK RETURNING TASK-PTR
-           MOVE "MAKE TEA."        TO TASK-NAME
-           MOVE +5 TO LINK-KEY
-           CALL PTYQPUSH USING TASK-PTR, LINK-KEY, HEAP-PTR, PUSHD-PTR
-           SET HEAP-PTR TO PUSHD-PTR
-
-           ALLOCATE TASK RETURNING TASK-PTR
-           MOVE "SOLVE RC TASKS."  TO TASK-NAME
-           MOVE +1 TO LINK-KEY
-           CALL PTYQPUSH USING TASK-PTR, LINK-KEY, HEAP-PTR, PUSHD-PTR
-           SET HEAP-PTR TO PUSHD-PTR
-
-           ALLOCATE TASK RETURNING TASK-PTR
-           MOVE "TAX RETURN."      TO TASK-NAME
-           MOVE +2 TO LINK-KEY
-           CALL PTYQPUSH USING TASK-PTR, LINK-KEY, HEAP-PTR, PUSHD-PTR
-           SET HEAP-PTR TO PUSHD-PTR
+           OPEN OUTPUT AUDIT-FILE
+
+           ACCEPT RESTART-SWITCH FROM SYSIN
+
+           IF RESTART-REQUESTED
+               OPEN INPUT RECOVERY-FILE
+               PERFORM WITH TEST BEFORE UNTIL RECOVERY-EOF
+                   READ RECOVERY-FILE
+                       AT END
+                           SET RECOVERY-EOF TO TRUE
+                       NOT AT END
+                           MOVE RV-LINK-KEY TO LINK-KEY
+                           IF LINK-KEY NOT > ZERO
+                               DISPLAY "PTYQTEST: REJECTED KEY "
+                                   LINK-KEY " TASK " RV-TASK-NAME
+                               ADD 1 TO REJECT-CTR
+                           ELSE
+                               ALLOCATE TASK RETURNING TASK-PTR
+                               MOVE RV-TASK-NAME TO TASK-NAME
+                               MOVE RV-SEQ TO PUSH-SEQ
+                               CALL PTYQPUSH USING TASK-PTR, LINK-KEY,
+                                   PUSH-SEQ, HEAP-PTR, PUSHD-PTR
+                               SET HEAP-PTR TO PUSHD-PTR
+                               MOVE SPACES TO AUDIT-RECORD
+                               MOVE RV-TASK-NAME TO AUD-TASK-NAME
+                               MOVE LINK-KEY TO AUD-LINK-KEY
+                               MOVE "PUSH" TO AUD-ACTION
+                               MOVE FUNCTION CURRENT-DATE
+                                   TO AUD-TIMESTAMP
+                               WRITE AUDIT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RECOVERY-FILE
+           ELSE
+               OPEN INPUT TASK-INPUT-FILE
+               PERFORM WITH TEST BEFORE UNTIL TASK-INPUT-EOF
+                   READ TASK-INPUT-FILE
+                       AT END
+                           SET TASK-INPUT-EOF TO TRUE
+                       NOT AT END
+                           MOVE TI-LINK-KEY TO LINK-KEY
+                           IF LINK-KEY NOT > ZERO
+                               DISPLAY "PTYQTEST: REJECTED KEY "
+                                   LINK-KEY " TASK " TI-TASK-NAME
+                               ADD 1 TO REJECT-CTR
+                           ELSE
+                               ALLOCATE TASK RETURNING TASK-PTR
+                               MOVE TI-TASK-NAME TO TASK-NAME
+                               MOVE ZERO TO PUSH-SEQ
+                               CALL PTYQPUSH USING TASK-PTR, LINK-KEY,
+                                   PUSH-SEQ, HEAP-PTR, PUSHD-PTR
+                               SET HEAP-PTR TO PUSHD-PTR
+                               MOVE SPACES TO AUDIT-RECORD
+                               MOVE TI-TASK-NAME TO AUD-TASK-NAME
+                               MOVE LINK-KEY TO AUD-LINK-KEY
+                               MOVE "PUSH" TO AUD-ACTION
+                               MOVE FUNCTION CURRENT-DATE
+                                   TO AUD-TIMESTAMP
+                               WRITE AUDIT-RECORD
+                               CALL PTYQCKPT USING BY REFERENCE HEAP-PTR
+                                   BY CONTENT "Y"
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TASK-INPUT-FILE
+           END-IF
 
            PERFORM WITH TEST BEFORE UNTIL HEAP-PTR = NULL
                SET TOP-PTR TO HEAP-PTR
                SET ADDRESS OF TASK TO TOP-PTR
                DISPLAY TASK-KEY " " TASK-NAME
+               MOVE SPACES TO AUDIT-RECORD
+               MOVE TASK-NAME TO AUD-TASK-NAME
+               MOVE TASK-KEY TO AUD-LINK-KEY
+               MOVE "POP " TO AUD-ACTION
+               MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+               WRITE AUDIT-RECORD
                CALL PTYQPOP USING HEAP-PTR, POPPD-PTR
                SET HEAP-PTR TO POPPD-PTR
                FREE TOP-PTR
+               CALL PTYQCKPT USING BY REFERENCE HEAP-PTR
+                   BY CONTENT "Y"
            END-PERFORM
+
+           CLOSE AUDIT-FILE
+           IF REJECT-CTR > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF
            GOBACK.
        END PROGRAM PTYQTEST.
        PROCESS NOSEQ,DS(S),AR(E),TEST(SO),CP(1047)
@@ -104,11 +204,13 @@
 
        01  HEAPA.
            05  HEAPA-KEY         PIC S9(8) COMP-5 VALUE +0.
+           05  HEAPA-SEQ         PIC S9(8) COMP-5 VALUE +0.
            05  HEAPA-NEXT        POINTER.
            05  HEAPA-DOWN        POINTER.
 
        01  HEAPB.
            05  HEAPB-KEY         PIC S9(8) COMP-5 VALUE +0.
+           05  HEAPB-SEQ         PIC S9(8) COMP-5 VALUE +0.
            05  HEAPB-NEXT        POINTER.
            05  HEAPB-DOWN        POINTER.
 
@@ -121,7 +223,12 @@
                WHEN OTHER
                    SET ADDRESS OF HEAPA TO HEAP-PTRA
                    SET ADDRESS OF HEAPB TO HEAP-PTRB
+      *            EQUAL KEYS FALL BACK TO SEQ SO SAME-PRIORITY TASKS
+      *            POP IN THE ORDER THEY WERE PUSHED (FIFO), NOT
+      *            WHICHEVER HEAP HAPPENED TO WIN THE MERGE.
                    IF HEAPA-KEY < HEAPB-KEY
+                       OR (HEAPA-KEY = HEAPB-KEY AND
+                           HEAPA-SEQ < HEAPB-SEQ)
                        IF HEAPA-DOWN NOT = NULL
                            SET HEAPB-NEXT TO HEAPA-DOWN
                        END-IF
@@ -171,21 +278,25 @@
 
        01  HEAP.
            05  HEAP-KEY          PIC S9(8) COMP-5 VALUE +0.
+           05  HEAP-SEQ          PIC S9(8) COMP-5 VALUE +0.
            05  HEAP-NEXT         POINTER.
            05  HEAP-DOWN         POINTER.
 
        01  HEAPA.
            05  HEAPA-KEY         PIC S9(8) COMP-5 VALUE +0.
+           05  HEAPA-SEQ         PIC S9(8) COMP-5 VALUE +0.
            05  HEAPA-NEXT        POINTER.
            05  HEAPA-DOWN        POINTER.
 
        01  HEAPB.
            05  HEAPB-KEY         PIC S9(8) COMP-5 VALUE +0.
+           05  HEAPB-SEQ         PIC S9(8) COMP-5 VALUE +0.
            05  HEAPB-NEXT        POINTER.
            05  HEAPB-DOWN        POINTER.
 
        01  REST.
            05  REST-KEY          PIC S9(8) COMP-5 VALUE +0.
+           05  REST-SEQ          PIC S9(8) COMP-5 VALUE +0.
            05  REST-NEXT         POINTER.
            05  REST-DOWN         POINTER.
 
@@ -226,10 +337,19 @@
        WORKING-STORAGE SECTION.
        01  PTYQMERG              PIC  X(8) VALUE "PTYQMERG".
 
+       01  NODE-SEQ-CTR          PIC S9(8) COMP-5 VALUE 0.
+
        LINKAGE SECTION.
        01  NODE-PTR              POINTER.
 
-       01  LINK-KEY              PIC S9(8) COMP-5.
+       01  LINK-KEY              COPY PTYQKEY.
+
+      * SEQUENCE NUMBER TO STAMP THIS NODE WITH.  A POSITIVE VALUE IS
+      * TAKEN AS-IS (RESTART REPLAY, RESTORING THE SEQ A TASK WAS
+      * ORIGINALLY PUSHED WITH SO THE FIFO TIE-BREAK SURVIVES A
+      * CHECKPOINT/RESTART CYCLE); ZERO MEANS "ASSIGN THE NEXT ONE",
+      * SO A NORMAL CALLER DOES NOT HAVE TO MAINTAIN ITS OWN COUNTER.
+       01  LINK-SEQ              PIC S9(8) COMP-5.
 
        01  HEAP-PTR              POINTER.
 
@@ -237,23 +357,35 @@
 
        01  HEAP.
            05  HEAP-KEY          PIC S9(8) COMP-5.
+           05  HEAP-SEQ          PIC S9(8) COMP-5.
            05  HEAP-NEXT         POINTER.
            05  HEAP-DOWN         POINTER.
 
        01  NODE.
            05  NODE-KEY          PIC S9(8) COMP-5.
+           05  NODE-SEQ          PIC S9(8) COMP-5.
            05  NODE-NEXT         POINTER.
            05  NODE-DOWN         POINTER.
 
-       PROCEDURE DIVISION USING NODE-PTR, LINK-KEY, HEAP-PTR, PUSHD-PTR.
+       PROCEDURE DIVISION USING NODE-PTR, LINK-KEY, LINK-SEQ, HEAP-PTR,
+               PUSHD-PTR.
            SET ADDRESS OF NODE TO NODE-PTR
            SET ADDRESS OF HEAP TO HEAP-PTR
            SET NODE-NEXT TO NULL
            SET NODE-DOWN TO NULL
            MOVE LINK-KEY TO NODE-KEY
+           IF LINK-SEQ > ZERO
+               MOVE LINK-SEQ TO NODE-SEQ
+               IF LINK-SEQ > NODE-SEQ-CTR
+                   MOVE LINK-SEQ TO NODE-SEQ-CTR
+               END-IF
+           ELSE
+               ADD 1 TO NODE-SEQ-CTR
+               MOVE NODE-SEQ-CTR TO NODE-SEQ
+           END-IF
            CALL PTYQMERG USING NODE-PTR, HEAP-PTR, PUSHD-PTR
            GOBACK.
-       END PROGRAM PTY2PUSH.
+       END PROGRAM PTYQPUSH.
        PROCESS NOSEQ,DS(S),AR(E),TEST(SO),CP(1047)
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PTYQPOP RECURSIVE.
@@ -276,6 +408,7 @@
 
        01  HEAP.
            05  HEAP-KEY          PIC S9(8) COMP-5 VALUE +0.
+           05  HEAP-SEQ          PIC S9(8) COMP-5 VALUE +0.
            05  HEAP-NEXT         POINTER.
            05  HEAP-DOWN         POINTER.
 
@@ -284,3 +417,231 @@
            CALL PTYQ2PMG USING HEAP-DOWN, POPPD-PTR
            GOBACK.
        END PROGRAM PTYQPOP.
+       PROCESS NOSEQ,DS(S),AR(E),TEST(SO),CP(1047)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PTYQPEEK RECURSIVE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      * UNCOMMENT WITH DEBUGGING CLAUSE FOR DEBUG LINES TO EXECUTE.
+       SOURCE-COMPUTER.
+           Z-SYSTEM
+      *        WITH DEBUGGING MODE
+           .
+
+       DATA DIVISION.
+
+       LINKAGE SECTION.
+       01  HEAP-PTR              POINTER.
+
+       01  PEEKD-KEY             PIC S9(8) COMP-5.
+
+       01  PEEKD-NAME            PIC  X(40).
+
+       01  TASK.
+           05  TASK-NODE.
+               10  TASK-KEY      PIC S9(8) COMP-5.
+               10  TASK-SEQ      PIC S9(8) COMP-5.
+               10  TASK-NEXT     POINTER.
+               10  TASK-DOWN     POINTER.
+           05  TASK-NAME         PIC  X(40).
+
+      * NON-DESTRUCTIVE LOOK AT THE CURRENT MINIMUM, FOR A MONITORING
+      * JOB THAT WANTS "WHAT'S UP NEXT" WITHOUT CALLING PTYQPOP.
+       PROCEDURE DIVISION USING HEAP-PTR, PEEKD-KEY, PEEKD-NAME.
+           IF HEAP-PTR = NULL
+               MOVE ZERO TO PEEKD-KEY
+               MOVE SPACES TO PEEKD-NAME
+           ELSE
+               SET ADDRESS OF TASK TO HEAP-PTR
+               MOVE TASK-KEY TO PEEKD-KEY
+               MOVE TASK-NAME TO PEEKD-NAME
+           END-IF
+           GOBACK.
+       END PROGRAM PTYQPEEK.
+       PROCESS NOSEQ,DS(S),AR(E),TEST(SO),CP(1047)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PTYQDEL RECURSIVE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      * UNCOMMENT WITH DEBUGGING CLAUSE FOR DEBUG LINES TO EXECUTE.
+       SOURCE-COMPUTER.
+           Z-SYSTEM
+      *        WITH DEBUGGING MODE
+           .
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  PGMQDEL               PIC  X(8) VALUE "PTYQDEL".
+       01  PGMQ2PMG              PIC  X(8) VALUE "PTYQ2PMG".
+
+       LOCAL-STORAGE SECTION.
+       01  CHILDREN-PTR          POINTER.
+
+       01  MERGD-CHILD-PTR       POINTER.
+
+       01  REST-PTR              POINTER.
+
+       01  NEWDOWN-PTR           POINTER.
+
+       01  NEWNEXT-PTR           POINTER.
+
+       01  DOWN-SAVE-PTR         POINTER.
+
+       01  NEXT-SAVE-PTR         POINTER.
+
+       LINKAGE SECTION.
+       01  HEAP-PTR              POINTER.
+
+       01  TARGET-NAME           PIC  X(40).
+
+       01  NEWHEAP-PTR           POINTER.
+
+       01  CUR-NODE.
+           05  CUR-NODE-KEYS.
+               10  CUR-KEY       PIC S9(8) COMP-5.
+               10  CUR-SEQ       PIC S9(8) COMP-5.
+               10  CUR-NEXT      POINTER.
+               10  CUR-DOWN      POINTER.
+           05  CUR-NAME          PIC  X(40).
+
+       01  MRG-NODE.
+           05  MRG-NODE-KEYS.
+               10  MRG-KEY       PIC S9(8) COMP-5.
+               10  MRG-SEQ       PIC S9(8) COMP-5.
+               10  MRG-NEXT      POINTER.
+               10  MRG-DOWN      POINTER.
+           05  MRG-NAME          PIC  X(40).
+
+      * WALKS THE CHILD/SIBLING (DOWN/NEXT) STRUCTURE LOOKING FOR
+      * TARGET-NAME.  WHEN FOUND, THE NODE IS SPLICED OUT AND ITS OWN
+      * CHILDREN ARE PAIRWISE RE-MERGED (VIA PTYQ2PMG, THE SAME
+      * ROUTINE PTYQPOP USES TO CLOSE UP A REMOVED MINIMUM) SO THE
+      * REST OF THE HEAP DOES NOT HAVE TO BE REBUILT.
+       PROCEDURE DIVISION USING HEAP-PTR, TARGET-NAME, NEWHEAP-PTR.
+           IF HEAP-PTR = NULL
+               SET NEWHEAP-PTR TO NULL
+           ELSE
+               SET ADDRESS OF CUR-NODE TO HEAP-PTR
+               IF CUR-NAME = TARGET-NAME
+                   SET CHILDREN-PTR TO CUR-DOWN
+                   CALL PGMQ2PMG USING CHILDREN-PTR, MERGD-CHILD-PTR
+                   SET REST-PTR TO CUR-NEXT
+                   IF MERGD-CHILD-PTR NOT = NULL
+                       SET ADDRESS OF MRG-NODE TO MERGD-CHILD-PTR
+                       SET MRG-NEXT TO REST-PTR
+                       SET NEWHEAP-PTR TO MERGD-CHILD-PTR
+                   ELSE
+                       SET NEWHEAP-PTR TO REST-PTR
+                   END-IF
+                   FREE HEAP-PTR
+               ELSE
+      * CUR-DOWN/CUR-NEXT ARE CAPTURED HERE, BEFORE EITHER RECURSIVE
+      * CALL, BECAUSE THE ADDRESS-OF BINDING FOR CUR-NODE IS SHARED
+      * ACROSS ALL ACTIVATIONS OF THIS RECURSIVE PROGRAM - A NESTED
+      * CALL'S OWN "SET ADDRESS OF CUR-NODE" REPOINTS IT OUT FROM
+      * UNDER THIS FRAME.  SAME DISCIPLINE PTYQ2PMG USES.
+                   SET DOWN-SAVE-PTR TO CUR-DOWN
+                   SET NEXT-SAVE-PTR TO CUR-NEXT
+                   CALL PGMQDEL USING DOWN-SAVE-PTR, TARGET-NAME,
+                       NEWDOWN-PTR
+                   CALL PGMQDEL USING NEXT-SAVE-PTR, TARGET-NAME,
+                       NEWNEXT-PTR
+                   SET ADDRESS OF CUR-NODE TO HEAP-PTR
+                   SET CUR-DOWN TO NEWDOWN-PTR
+                   SET CUR-NEXT TO NEWNEXT-PTR
+                   SET NEWHEAP-PTR TO HEAP-PTR
+               END-IF
+           END-IF
+           GOBACK.
+       END PROGRAM PTYQDEL.
+       PROCESS NOSEQ,DS(S),AR(E),TEST(SO),CP(1047)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PTYQCKPT RECURSIVE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      * UNCOMMENT WITH DEBUGGING CLAUSE FOR DEBUG LINES TO EXECUTE.
+       SOURCE-COMPUTER.
+           Z-SYSTEM
+      *        WITH DEBUGGING MODE
+           .
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CKPT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CKPT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 56 CHARACTERS.
+       01  CKPT-RECORD.
+           05  CKPT-NAME             PIC  X(40).
+           05  CKPT-KEY              PIC S9(08).
+           05  CKPT-SEQ              PIC S9(08).
+
+       WORKING-STORAGE SECTION.
+       01  PGMCKPT                   PIC  X(8) VALUE "PTYQCKPT".
+
+       01  CKPT-OPEN-SW              PIC  X VALUE "N".
+           88  CKPT-IS-OPEN                    VALUE "Y".
+
+       LOCAL-STORAGE SECTION.
+       01  DOWN-SAVE-PTR             POINTER.
+
+       01  NEXT-SAVE-PTR             POINTER.
+
+       LINKAGE SECTION.
+       01  HEAP-PTR                  POINTER.
+
+       01  TOP-CALL-SW               PIC  X.
+           88  IS-TOP-CALL                     VALUE "Y".
+
+       01  TASK.
+           05  TASK-NODE.
+               10  TASK-KEY          PIC S9(8) COMP-5.
+               10  TASK-SEQ          PIC S9(8) COMP-5.
+               10  TASK-NEXT         POINTER.
+               10  TASK-DOWN         POINTER.
+           05  TASK-NAME             PIC  X(40).
+
+      * REWRITES THE FULL RECOVERY DATASET FROM THE CURRENT HEAP EVERY
+      * TIME IT IS DRIVEN AS A TOP-LEVEL CALL (TOP-CALL-SW = "Y"), SO
+      * THE DATASET IS ALWAYS A COMPLETE, CURRENT SNAPSHOT OF WHAT IS
+      * STILL QUEUED.  NESTED CALLS (TOP-CALL-SW = "N") ARE THIS
+      * PROGRAM RECURSING OVER TASK-DOWN/TASK-NEXT TO VISIT EVERY
+      * NODE; THEY SHARE THE OPEN FILE THROUGH WORKING-STORAGE, WHICH
+      * IS STATIC ACROSS RECURSIVE INVOCATIONS OF THE SAME PROGRAM.
+       PROCEDURE DIVISION USING HEAP-PTR, TOP-CALL-SW.
+           IF IS-TOP-CALL AND NOT CKPT-IS-OPEN
+               OPEN OUTPUT CKPT-FILE
+               SET CKPT-IS-OPEN TO TRUE
+           END-IF
+
+           IF HEAP-PTR NOT = NULL
+               SET ADDRESS OF TASK TO HEAP-PTR
+               MOVE TASK-NAME TO CKPT-NAME
+               MOVE TASK-KEY TO CKPT-KEY
+               MOVE TASK-SEQ TO CKPT-SEQ
+               WRITE CKPT-RECORD
+      * TASK-DOWN/TASK-NEXT ARE CAPTURED HERE, BEFORE EITHER RECURSIVE
+      * CALL, BECAUSE THE ADDRESS-OF BINDING FOR TASK IS SHARED ACROSS
+      * ALL ACTIVATIONS OF THIS RECURSIVE PROGRAM - A NESTED CALL'S
+      * OWN "SET ADDRESS OF TASK" REPOINTS IT OUT FROM UNDER THIS
+      * FRAME, SO READING TASK-NEXT AFTER THE TASK-DOWN CALL WOULD
+      * PICK UP THE DEEPEST NESTED FRAME'S VALUE INSTEAD OF THIS
+      * NODE'S OWN SIBLING.
+               SET DOWN-SAVE-PTR TO TASK-DOWN
+               SET NEXT-SAVE-PTR TO TASK-NEXT
+               CALL PGMCKPT USING BY REFERENCE DOWN-SAVE-PTR
+                   BY CONTENT "N"
+               CALL PGMCKPT USING BY REFERENCE NEXT-SAVE-PTR
+                   BY CONTENT "N"
+           END-IF
+
+           IF IS-TOP-CALL
+               CLOSE CKPT-FILE
+               MOVE "N" TO CKPT-OPEN-SW
+           END-IF
+           GOBACK.
+       END PROGRAM PTYQCKPT.
