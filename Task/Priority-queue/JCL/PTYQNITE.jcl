@@ -0,0 +1,56 @@
+//PTYQNITE JOB (ACCTNO),'NIGHTLY QUEUE SUITE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PTYQNITE - NIGHTLY BATCH SUITE.
+//*
+//* CHAINS THE PRIORITY-QUEUE DRAIN (PTYQTEST), THE THUE-MORSE
+//* SEQUENCE GENERATOR, AND THE HAPPY-NUMBER SCAN INTO ONE NIGHTLY
+//* PASS/FAIL RUN.  EACH STEP ONLY RUNS IF EVERY PRIOR STEP ENDED
+//* WITH RETURN-CODE 0 (COND=(0,NE) ABANDONS THE REST OF THE CHAIN
+//* AS SOON AS ONE STEP COMES BACK NON-ZERO).
+//*--------------------------------------------------------------*
+//* STEP005 CLEARS LAST NIGHT'S TMSEQ/HAPRPT SO THE (NEW,CATLG)
+//* ALLOCATIONS IN STEP020/STEP030 DON'T FAIL WITH A DUPLICATE
+//* DATASET NAME.  RUNS UNCONDITIONALLY, AHEAD OF STEP010, SO A
+//* MISSING DATASET ON THE VERY FIRST RUN (COND CODE 8) DOES NOT
+//* STOP THE CHAIN.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//STEPLIB  DD DSN=PROD.PTYQ.LOADLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.PTYQ.TMSEQ
+  SET MAXCC = 0
+  DELETE PROD.PTYQ.HAPRPT
+  SET MAXCC = 0
+/*
+//*
+//STEP010  EXEC PGM=PTYQTEST
+//STEPLIB  DD DSN=PROD.PTYQ.LOADLIB,DISP=SHR
+//TASKIN   DD DSN=PROD.PTYQ.TASKIN,DISP=SHR
+//CKPTFILE DD DSN=PROD.PTYQ.CKPT,DISP=OLD
+//AUDITOUT DD DSN=PROD.PTYQ.AUDIT,DISP=MOD
+//SYSIN    DD *
+N
+/*
+//SYSOUT   DD SYSOUT=*
+//* THUEMORS IS THE 8-CHAR BOUND ALIAS FOR THUE-MORSE (SEE
+//* Task/Thue-Morse/COBOL/thuemors.cobol) - JCL PGM= CAN'T CARRY
+//* A HYPHEN OR MORE THAN 8 CHARACTERS.
+//*
+//STEP020  EXEC PGM=THUEMORS,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.PTYQ.LOADLIB,DISP=SHR
+//TMOUT    DD DSN=PROD.PTYQ.TMSEQ,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSIN    DD *
+0
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=HAPPY,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=PROD.PTYQ.LOADLIB,DISP=SHR
+//HAPRPT   DD DSN=PROD.PTYQ.HAPRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD *
+/*
+//SYSOUT   DD SYSOUT=*
