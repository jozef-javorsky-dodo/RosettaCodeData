@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  PTYQKEY - SHARED NUMERIC PRIORITY-KEY PICTURE.
+      *
+      *  ONE DEFINITION FOR THE SIGNED BINARY KEY THAT PTYQPUSH TAKES
+      *  AS ITS LINK-KEY PARAMETER, SO ANY PROGRAM THAT WANTS TO FEED
+      *  THE PRIORITY QUEUE - INCLUDING ONE THAT GENERATES KEYS FROM
+      *  HAPPY NUMBERS FOR SPACED-OUT, EQUALLY-WEIGHTED MAINTENANCE
+      *  TASKS - BUILDS ITS KEY FROM THE SAME LAYOUT INSTEAD OF EACH
+      *  PROGRAM INVENTING ITS OWN, POSSIBLY INCOMPATIBLE, NUMERIC
+      *  FIELD.
+      *****************************************************************
+           PIC S9(8) COMP-5
