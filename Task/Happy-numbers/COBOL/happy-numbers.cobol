@@ -1,42 +1,98 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HAPPY.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO HAPRPT
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 32 CHARACTERS.
+       01  REPORT-RECORD.
+           05  RPT-CANDIDATE     PIC 9(8).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  RPT-HAPPY         PIC X(01).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  RPT-ITERATIONS    PIC 9(4).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  RPT-LINK-KEY      PIC S9(8).
+           05  FILLER            PIC X(08) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
        01 VARIABLES.
-          03 CANDIDATE        PIC 9(4).
-          03 SQSUM-IN         PIC 9(4).
+          03 CANDIDATE        PIC 9(8).
+          03 SQSUM-IN         PIC 9(8).
           03 FILLER           REDEFINES SQSUM-IN.
-             05 DIGITS        PIC 9 OCCURS 4 TIMES.
-          03 SQUARE           PIC 9(4).
-          03 SUM-OF-SQUARES   PIC 9(4).
+             05 DIGITS        PIC 9 OCCURS 8 TIMES.
+          03 SQUARE           PIC 9(8).
+          03 SUM-OF-SQUARES   PIC 9(8).
           03 N                PIC 9.
-          03 TORTOISE         PIC 9(4).
-          03 HARE             PIC 9(4).
+          03 TORTOISE         PIC 9(8).
+          03 HARE              PIC 9(8).
              88 HAPPY         VALUE 1.
-          03 SEEN             PIC 9 VALUE ZERO.
-          03 OUT-FMT          PIC ZZZ9.
+          03 SEEN             PIC 9(4) VALUE ZERO.
+          03 ITER-COUNT       PIC 9(4) VALUE ZERO.
+          03 OUT-FMT          PIC Z(7)9.
+
+      * GENERATED PRIORITY-QUEUE KEY, BUILT FROM THE SAME NUMERIC-KEY
+      * LAYOUT PTYQPUSH USES FOR LINK-KEY, SO A HAPPY NUMBER FOUND
+      * HERE CAN BE HANDED STRAIGHT TO PTYQPUSH AS A SPACED-OUT,
+      * EQUALLY-WEIGHTED MAINTENANCE-TASK PRIORITY.
+       01 HAPPY-LINK-KEY       COPY PTYQKEY.
+
+       01 SCAN-PARMS.
+          03 PARM-CARD         PIC X(12) VALUE SPACES.
+          03 PARM-FIELDS REDEFINES PARM-CARD.
+             05 PARM-START     PIC 9(8).
+             05 PARM-COUNT     PIC 9(4).
+          03 CANDIDATE-START   PIC 9(8) VALUE 1.
+          03 TARGET-COUNT      PIC 9(4) VALUE 8.
 
        PROCEDURE DIVISION.
        BEGIN.
-           PERFORM DISPLAY-IF-HAPPY VARYING CANDIDATE FROM 1 BY 1
-           UNTIL SEEN IS EQUAL TO 8.
+           ACCEPT PARM-CARD FROM SYSIN.
+           IF PARM-CARD NOT = SPACES
+               MOVE PARM-START TO CANDIDATE-START
+               MOVE PARM-COUNT TO TARGET-COUNT
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM DISPLAY-IF-HAPPY VARYING CANDIDATE
+               FROM CANDIDATE-START BY 1
+               UNTIL SEEN IS EQUAL TO TARGET-COUNT.
+           CLOSE REPORT-FILE.
            STOP RUN.
 
        DISPLAY-IF-HAPPY.
            PERFORM CHECK-HAPPY.
+           MOVE CANDIDATE TO RPT-CANDIDATE.
+           MOVE ITER-COUNT TO RPT-ITERATIONS.
            IF HAPPY,
+               MOVE "Y" TO RPT-HAPPY,
+               MOVE CANDIDATE TO HAPPY-LINK-KEY,
+               MOVE HAPPY-LINK-KEY TO RPT-LINK-KEY,
+               WRITE REPORT-RECORD,
                MOVE CANDIDATE TO OUT-FMT,
                DISPLAY OUT-FMT,
-               ADD 1 TO SEEN.
+               ADD 1 TO SEEN
+           ELSE,
+               MOVE "N" TO RPT-HAPPY,
+               MOVE ZERO TO RPT-LINK-KEY,
+               WRITE REPORT-RECORD.
 
        CHECK-HAPPY.
+           MOVE ZERO TO ITER-COUNT.
            MOVE CANDIDATE TO TORTOISE, SQSUM-IN.
            PERFORM CALC-SUM-OF-SQUARES.
            MOVE SUM-OF-SQUARES TO HARE.
            PERFORM CHECK-HAPPY-STEP UNTIL TORTOISE IS EQUAL TO HARE.
 
        CHECK-HAPPY-STEP.
+           ADD 1 TO ITER-COUNT.
            MOVE TORTOISE TO SQSUM-IN.
            PERFORM CALC-SUM-OF-SQUARES.
            MOVE SUM-OF-SQUARES TO TORTOISE.
@@ -49,7 +105,7 @@
        CALC-SUM-OF-SQUARES.
            MOVE ZERO TO SUM-OF-SQUARES.
            PERFORM ADD-DIGIT-SQUARE VARYING N FROM 1 BY 1
-           UNTIL N IS GREATER THAN 4.
+           UNTIL N IS GREATER THAN 8.
 
        ADD-DIGIT-SQUARE.
            MULTIPLY DIGITS(N) BY DIGITS(N) GIVING SQUARE.
