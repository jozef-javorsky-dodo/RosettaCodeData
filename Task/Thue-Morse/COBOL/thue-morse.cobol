@@ -1,24 +1,54 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. THUE-MORSE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQUENCE-OUT ASSIGN TO TMOUT
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SEQUENCE-OUT
+           RECORDING MODE F
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 256 CHARACTERS.
+       01  SEQUENCE-RECORD          PIC X(256).
+
        WORKING-STORAGE SECTION.
        01 STRINGS.
-          03 CURRENT-STATE      PIC X(64).
-          03 TEMP               PIC X(64).
+          03 CURRENT-STATE      PIC X(256).
+          03 TEMP               PIC X(256).
+       01 STATE-LEN             PIC 9(4) COMP VALUE 1.
+       01 SEED-VALUE            PIC X VALUE "0".
 
        PROCEDURE DIVISION.
        BEGIN.
-           MOVE "0" TO CURRENT-STATE.
+           ACCEPT SEED-VALUE FROM SYSIN
+           IF SEED-VALUE = SPACE
+               MOVE "0" TO SEED-VALUE
+           END-IF.
+           MOVE SPACES TO CURRENT-STATE.
+           MOVE SEED-VALUE TO CURRENT-STATE.
+           MOVE 1 TO STATE-LEN.
            PERFORM THUE-MORSE-STEP 8 TIMES.
            DISPLAY CURRENT-STATE.
+           OPEN OUTPUT SEQUENCE-OUT.
+           MOVE CURRENT-STATE TO SEQUENCE-RECORD.
+           WRITE SEQUENCE-RECORD.
+           CLOSE SEQUENCE-OUT.
            STOP RUN.
 
        THUE-MORSE-STEP.
+           IF STATE-LEN * 2 > LENGTH OF CURRENT-STATE
+               DISPLAY "THUE-MORSE: SEQUENCE WOULD EXCEED FIELD SIZE"
+               STOP RUN
+           END-IF.
            MOVE CURRENT-STATE TO TEMP.
            INSPECT TEMP REPLACING ALL '0' BY 'X'.
            INSPECT TEMP REPLACING ALL '1' BY '0'.
            INSPECT TEMP REPLACING ALL 'X' BY '1'.
            STRING CURRENT-STATE DELIMITED BY SPACE,
                   TEMP DELIMITED BY SPACE
-                  INTO CURRENT-STATE.
\ No newline at end of file
+                  INTO CURRENT-STATE.
+           MULTIPLY STATE-LEN BY 2 GIVING STATE-LEN.
