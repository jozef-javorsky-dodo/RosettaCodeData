@@ -0,0 +1,15 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. THUEMORS.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+      * BIND-TIME ALIAS: JCL PGM= NAMES CAN'T CARRY A HYPHEN AND ARE
+      * CAPPED AT 8 CHARACTERS, SO THIS 8-CHAR DRIVER IS WHAT THE
+      * NIGHTLY SUITE'S STEP020 ACTUALLY LOADS.  IT JUST CALLS
+      * THUE-MORSE AND LETS ITS STOP RUN PROPAGATE RETURN-CODE.
+       PROCEDURE DIVISION.
+       BEGIN.
+           CALL "THUE-MORSE"
+           GOBACK.
